@@ -17,6 +17,31 @@
       *>-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select alunos-file    assign to "ALUNOS.DAT"
+               organization is sequential
+               file status is fs-alunos.
+
+           select relatorio-file assign to "RELNOTAS.DAT"
+               organization is line sequential
+               file status is fs-relatorio.
+
+           select alunos-ov-file assign to "ALUNOSOV.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is cod-ov
+               file status is fs-alunos-ov.
+
+           select importa-file   assign to "IMPORTA.DAT"
+               organization is sequential
+               file status is fs-importa.
+
+           select log-file       assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is fs-log.
+
+           select ranking-file   assign to "RANKING.DAT"
+               organization is line sequential
+               file status is fs-ranking.
        i-o-control.
 
       *>Declaração de variáveis
@@ -25,6 +50,45 @@
       *>----Variaveis de arquivos
        file section.
 
+       fd  alunos-file.
+       01  alunos-rec.
+           05  aluno-arq                           pic x(25).
+           05  endereco-arq                        pic x(35).
+           05  mae-arq                              pic x(25).
+           05  pai-arq                              pic x(25).
+           05  telefone-arq                        pic x(15).
+           05  notas-arq  occurs 4                  pic 9(02)v99.
+
+       fd  relatorio-file.
+       01  relatorio-linha                         pic x(145).
+
+      *>    excedente de alunos alem do limite de 100 vagas da tabela
+       fd  alunos-ov-file.
+       01  alunos-ov-rec.
+           05  cod-ov                              pic 9(03).
+           05  aluno-ov                             pic x(25).
+           05  endereco-ov                          pic x(35).
+           05  mae-ov                                pic x(25).
+           05  pai-ov                                pic x(25).
+           05  telefone-ov                          pic x(15).
+           05  notas-ov occurs 4                     pic 9(02)v99.
+
+      *>    arquivo texto com a turma a ser importada em lote
+       fd  importa-file.
+       01  importa-rec.
+           05  aluno-imp                             pic x(25).
+           05  endereco-imp                          pic x(35).
+           05  mae-imp                               pic x(25).
+           05  pai-imp                                pic x(25).
+           05  telefone-imp                          pic x(15).
+
+      *>    trilha de auditoria das alteracoes de cadastro
+       fd  log-file.
+       01  log-linha                                 pic x(150).
+
+       fd  ranking-file.
+       01  ranking-linha                             pic x(132).
+
 
       *>----Variaveis de trabalho
        working-storage section.
@@ -58,6 +122,25 @@
            05  wk-pai                              pic x(25).
            05  wk-tel                              pic x(15).
 
+       77  wk-cod-cad-alu                          pic 9(04).
+       77  wk-cod-cad-alu-sv                       pic 9(04).
+       77  wk-opcao-cad-alu                        pic x(01).
+       77  ind-excl                                pic 9(03).
+       77  duplicado                               pic x(01).
+
+       77  wk-filtro                               pic x(25).
+       77  wk-modo-reprov                          pic x(01).
+       77  combina-filtro                          pic x(01).
+       77  wk-filtro-ant                           pic x(25).
+       77  wk-modo-reprov-ant                      pic x(01).
+       77  wk-filtro-len                           pic 9(02).
+       77  wk-filtro-pos                           pic 9(02).
+       77  wk-filtro-max-pos                       pic 9(02).
+       77  wk-filtro-achou                         pic x(01).
+       77  wk-cod-ov-achou                         pic x(01).
+       77  wk-cod-ov-cheio                         pic x(01).
+       77  wk-campo-alterado                       pic x(01).
+
 
        01  wk-aluno-rel occurs 15.
            05 cod-rel                              pic 9(03).
@@ -82,28 +165,103 @@
 
 
        77  nota_aux                                pic 9(02)v99.
-       77  soma_nota                               pic 9(02)v99.
-       77  qtd_notas                               pic 9(1).
+       77  soma_nota                               pic 9(04)v99.
+
+       77  wk-bimestre                             pic 9(01).
+
+      *>    peso de cada bimestre no calculo da media (1o/2o/3o/4o)
+       01  peso-bimestre.
+           05  peso-bim1                           pic 9(01) value 2.
+           05  peso-bim2                           pic 9(01) value 2.
+           05  peso-bim3                           pic 9(01) value 3.
+           05  peso-bim4                           pic 9(01) value 3.
+       01  peso-bimestre-tab redefines peso-bimestre.
+           05  peso-bim occurs 4                   pic 9(01).
+       77  soma-peso                               pic 9(02).
 
 
        77  ind                                     pic 9(03).
-       77  ind1                                    pic 9(03).
        77  ind2                                    pic 9(03).
-       77  ind-nota                                pic 9(03).
 
 
 
-       77  menu                                    pic x(02).
+       77  cod-menu                                pic x(02).
        77  aux                                     pic x(01).
 
        01 wk-tela-menu.
           05  wk-cadastro-aluno                    pic  x(01).
           05  wk-cadastro-nota                     pic  x(01).
           05  wk-consulta-cadastro                 pic  x(01).
+          05  wk-relatorio-geral                   pic  x(01).
+          05  wk-importar-turma                    pic  x(01).
+          05  wk-ranking                           pic  x(01).
           05  wk-sair                              pic  x(01).
 
        77 wk-msn                                   pic  x(50).
 
+       77 fs-alunos                                pic  x(02).
+       77 fs-relatorio                              pic  x(02).
+       77 fs-alunos-ov                              pic  x(02).
+       77 fs-importa                               pic  x(02).
+
+      *>    controle da importacao em lote da turma
+       77 wk-fim-importa                           pic  x(01).
+       77 total-importado                          pic 9(03).
+       77 importa-cont-ed                          pic zzz9.
+       77 total-rejeitado                          pic 9(03).
+       77 rejeita-cont-ed                          pic zzz9.
+
+      *>    trilha de auditoria
+       77 fs-log                                   pic  x(02).
+       77 wk-operador                              pic  x(10).
+       77 wk-log-cod                               pic 9(03).
+       77 wk-log-acao                              pic  x(100).
+       77 wk-log-ptr                               pic 9(03).
+       77 wk-log-data-hora                         pic  x(21).
+
+      *>    ranking da turma, ordenado por media (bolha)
+       77 fs-ranking                               pic  x(02).
+       01 rank-tab occurs 999.
+           05 rank-cod                             pic 9(03).
+           05 rank-nome                            pic  x(25).
+           05 rank-media                           pic 9(02)v99.
+       77 rank-qtd                                 pic 9(03).
+       77 wk-ranking-n                              pic 9(03).
+       77 rank-limite                               pic 9(03).
+       77 rank-i                                   pic 9(03).
+       77 rank-j                                   pic 9(03).
+       77 rank-lim                                 pic 9(03).
+       77 rank-cod-tmp                             pic 9(03).
+       77 rank-nome-tmp                            pic  x(25).
+       77 rank-media-tmp                           pic 9(02)v99.
+       77 rank-pos-ed                               pic zz9.
+       77 rank-cod-ed                                pic zz9.
+       77 rank-media-ed                              pic zz9,99.
+
+      *>    controle da area de excedente (alunos alem da vaga 100)
+       77 achou-ov                                  pic x(01).
+
+      *>    area comum usada para ler um aluno da tabela ou do excedente
+       77 existe-tmp                                pic x(01).
+       77 aluno-tmp                                 pic x(25).
+       77 endereco-tmp                              pic x(35).
+       77 mae-tmp                                   pic x(25).
+       77 pai-tmp                                   pic x(25).
+       77 tel-tmp                                   pic x(15).
+       01 notas-tmp.
+           05 nota-tmp occurs 4                     pic 9(02)v99.
+
+       77 ind3                                     pic 9(03).
+       77 media-calc                                pic 9(02)v99.
+
+       77 rel-media-ed                              pic zz9,99.
+       77 rel-cont-ed                                pic zzz9.
+       77 rel-soma-media                            pic 9(06)v99.
+       77 rel-qtd-alunos                            pic 9(03).
+       77 rel-qtd-aprov                             pic 9(03).
+       77 rel-qtd-reprov                            pic 9(03).
+       77 rel-media-turma                           pic 9(02)v99.
+
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -111,6 +269,18 @@
 
       *>----Declaração de tela
        screen section.
+       01  tela-login.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                                Identificacao                                    ".
+           05 line 04 col 01 value "      Operador :                                                                 ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-operador-login       line 04  col 18 pic x(10)
+           using wk-operador foreground-color 15.
+
        01  tela-menu.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -122,6 +292,9 @@
            05 line 04 col 01 value "        [ ]Cadastro de Alunos                                                    ".
            05 line 05 col 01 value "        [ ]Cadastro de Notas                                                     ".
            05 line 06 col 01 value "        [ ]Consulta Cadastro                                                     ".
+           05 line 07 col 01 value "        [ ]Relatorio Geral                                                       ".
+           05 line 08 col 01 value "        [ ]Importar Turma                                                        ".
+           05 line 09 col 01 value "        [ ]Ranking da Turma                                                      ".
 
            05 sc-sair-menu            line 01  col 71 pic x(01)
            using wk-sair foreground-color 12.
@@ -132,6 +305,12 @@
            using wk-cadastro-nota foreground-color 15.
            05 sc-consulta-cadastro    line 06  col 10 pic x(01)
            using wk-consulta-cadastro foreground-color 15.
+           05 sc-relatorio-geral      line 07  col 10 pic x(01)
+           using wk-relatorio-geral foreground-color 15.
+           05 sc-importar-turma      line 08  col 10 pic x(01)
+           using wk-importar-turma foreground-color 15.
+           05 sc-ranking-turma       line 09  col 10 pic x(01)
+           using wk-ranking foreground-color 15.
 
 
        01  tela-cad-aluno.
@@ -141,7 +320,7 @@
            05 blank screen.
            05 line 01 col 01 value "                                                                     [ ]Sair     ".
            05 line 02 col 01 value "                                Cadastro de Alunos                               ".
-           05 line 03 col 01 value "                                                                                 ".
+           05 line 03 col 01 value "      Cod(0=novo):           Opcao(A-Altera E-Exclui):                           ".
            05 line 04 col 01 value "      Aluno    :                                                                 ".
            05 line 05 col 01 value "      Endereco :                                                                 ".
            05 line 06 col 01 value "      Mae      :                                                                 ".
@@ -153,6 +332,12 @@
            05 sc-sair-cad-alu            line 01  col 71 pic x(01)
            using wk-sair foreground-color 12.
 
+           05 sc-cod-cad-alu             line 03  col 20 pic 9(04)
+           using wk-cod-cad-alu foreground-color 15.
+
+           05 sc-opcao-cad-alu           line 03  col 56 pic x(01)
+           using wk-opcao-cad-alu foreground-color 15.
+
            05 sc-aluno-cad-alu           line 04  col 17 pic x(25)
            using wk-aluno foreground-color 15.
 
@@ -183,7 +368,8 @@
            05 line 01 col 01 value "                                                                     [ ]Sair     ".
            05 line 02 col 01 value "                                Cadastro de Notas                                ".
            05 line 03 col 01 value "       Cod. Aluno:                                                               ".
-           05 line 04 col 01 value "       Nota      :                                                               ".
+           05 line 04 col 01 value "       Bimestre(1-4):                                                            ".
+           05 line 05 col 01 value "       Nota      :                                                               ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
@@ -195,7 +381,10 @@
            05 sc-cod-aluno            line 03  col 19 pic 9(03)
            using ind foreground-color 15.
 
-           05 sc-nota                 line 04  col 19 pic 9(02)v99
+           05 sc-bimestre-cad-not     line 04  col 23 pic 9(01)
+           using wk-bimestre foreground-color 15.
+
+           05 sc-nota                 line 05  col 19 pic 9(02)v99
            using nota_aux foreground-color 15.
 
            05 sc-msn-cad-not          line 22  col 16 pic x(50)
@@ -211,6 +400,8 @@
            05 line 02 col 01 value "                                Consulta Cadastro                                ".
            05 line 03 col 01 value " Cod  Aluno         Endereco        Mae           Pai           Tel       Media  ".
 
+           05 line 19 col 01 value " Filtro Nome:                          Somente Reprovados(S/N):                  ".
+
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
            05 sc-sair-con-cad         line 01  col 71 pic x(01)
@@ -246,6 +437,88 @@
            05 sc-cad-aluno15          line 18  col 02 pic x(79)
            using wk-aluno-rel(15) foreground-color 12.
 
+           05 sc-filtro-con-cad       line 19  col 15 pic x(25)
+           using wk-filtro foreground-color 15.
+
+           05 sc-reprov-con-cad       line 19  col 65 pic x(01)
+           using wk-modo-reprov foreground-color 15.
+
+
+       01  tela-importa.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Importar Turma                                   ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-importa         line 01  col 71 pic x(01)
+           using wk-sair foreground-color 12.
+
+           05 sc-msn-importa          line 04  col 16 pic x(50)
+           using wk-msn foreground-color 15.
+
+
+       01  tela-relatorio.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Relatorio Geral                                  ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-relatorio       line 01  col 71 pic x(01)
+           using wk-sair foreground-color 12.
+
+           05 sc-msn-relatorio        line 04  col 16 pic x(50)
+           using wk-msn foreground-color 15.
+
+
+       01  tela-ranking-n.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Ranking da Turma                                 ".
+           05 line 04 col 01 value "      Top N (0=turma toda):                                                      ".
+
+           05 sc-sair-ranking-n       line 01  col 71 pic x(01)
+           using wk-sair foreground-color 12.
+
+           05 sc-ranking-n            line 04  col 30 pic 9(03)
+           using wk-ranking-n foreground-color 15.
+
+
+       01  tela-ranking.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Ranking da Turma                                 ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-ranking         line 01  col 71 pic x(01)
+           using wk-sair foreground-color 12.
+
+           05 sc-msn-ranking          line 04  col 16 pic x(50)
+           using wk-msn foreground-color 15.
+
+
+       01  tela-aviso.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                                   Aviso                                         ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-msn-aviso            line 04  col 16 pic x(50)
+           using wk-msn foreground-color 12.
+
 
 
       *>Declaração do corpo do programa
@@ -261,11 +534,119 @@
       *>------------------------------------------------------------------------
        inicializa section.
       *>    inicializa menu
-           move  spaces      to     menu
+           move  spaces      to     cod-menu
+
+           perform until wk-operador <> space
+               display tela-login
+               accept tela-login
+           end-perform
+
+           perform carregar-alunos
+
+           if wk-msn <> space then
+               display tela-aviso
+               accept tela-aviso
+           end-if
+
+           perform abrir-excedente
+
+           if wk-msn <> space then
+               display tela-aviso
+               accept tela-aviso
+           end-if
            .
        inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  carrega a tabela de alunos a partir do arquivo mestre
+      *>------------------------------------------------------------------------
+       carregar-alunos section.
+           move space to wk-msn
+           open input alunos-file
+
+           if fs-alunos = "00" then
+               move zero to ind
+               perform until ind > 100
+                   read alunos-file
+                       at end
+                           move 101 to ind
+                       not at end
+                           add 1 to ind
+                           if ind > 100 then
+                               exit perform
+                           end-if
+                           move aluno-arq           to  aluno(ind)
+                           move endereco-arq        to  endereco(ind)
+                           move mae-arq             to  mae(ind)
+                           move pai-arq             to  pai(ind)
+                           move telefone-arq        to  telefone(ind)
+                           move notas-arq(1)        to  nota(ind 1)
+                           move notas-arq(2)        to  nota(ind 2)
+                           move notas-arq(3)        to  nota(ind 3)
+                           move notas-arq(4)        to  nota(ind 4)
+                   end-read
+               end-perform
+               close alunos-file
+           else
+               if fs-alunos <> "35" then
+                   move "Erro ao abrir ALUNOS.DAT - tabela nao carregada"
+                       to wk-msn
+               end-if
+           end-if
+           .
+       carregar-alunos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  abre a area de excedente e descobre o ultimo codigo usado
+      *>------------------------------------------------------------------------
+       abrir-excedente section.
+           move space to wk-msn
+           open i-o alunos-ov-file
+
+           if fs-alunos-ov = "35" then
+      *>        arquivo ainda nao existe, cria e reabre para leitura/gravacao
+               open output alunos-ov-file
+               close alunos-ov-file
+               open i-o alunos-ov-file
+           end-if
+
+           if fs-alunos-ov <> "00" then
+               move "Erro ao abrir ALUNOSOV.DAT" to wk-msn
+           end-if
+           .
+       abrir-excedente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  procura o primeiro codigo livre entre 101 e 999 na area de
+      *>  excedente, reaproveitando codigos liberados por uma exclusao
+      *>------------------------------------------------------------------------
+       buscar-prox-cod-ov section.
+           move 101 to cod-ov
+           move "N" to wk-cod-ov-achou
+           move "N" to wk-cod-ov-cheio
+           perform until wk-cod-ov-achou = "S"
+                      or wk-cod-ov-cheio = "S"
+               read alunos-ov-file record
+                   invalid key
+                       move "S" to wk-cod-ov-achou
+               end-read
+               if wk-cod-ov-achou <> "S" then
+      *>                codigo ocupado: avanca, mas sem estourar o pic
+      *>                9(03) de cod-ov quando ja estiver em 999
+                   if cod-ov < 999 then
+                       add 1 to cod-ov
+                   else
+                       move "S" to wk-cod-ov-cheio
+                   end-if
+               end-if
+           end-perform
+           .
+       buscar-prox-cod-ov-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Processamento Principal
       *>------------------------------------------------------------------------
@@ -277,6 +658,9 @@
                 move   space  to  wk-cadastro-aluno
                 move   space  to  wk-cadastro-nota
                 move   space  to  wk-consulta-cadastro
+                move   space  to  wk-relatorio-geral
+                move   space  to  wk-importar-turma
+                move   space  to  wk-ranking
                 move   space  to  wk-sair
 
                 display tela-menu
@@ -296,6 +680,21 @@
                 or wk-consulta-cadastro = "x" then
                        perform consultar-cadastro
                 end-if
+
+                if wk-relatorio-geral = "X"
+                or wk-relatorio-geral = "x" then
+                       perform gerar-relatorio
+                end-if
+
+                if wk-importar-turma = "X"
+                or wk-importar-turma = "x" then
+                       perform importar-turma
+                end-if
+
+                if wk-ranking = "X"
+                or wk-ranking = "x" then
+                       perform gerar-ranking
+                end-if
            end-perform
 
 
@@ -315,12 +714,61 @@
                move spaces          to  wk-mae
                move spaces          to  wk-pai
                move spaces          to  wk-tel
+               move zero            to  wk-cod-cad-alu
+               move space           to  wk-opcao-cad-alu
 
                display tela-cad-aluno
                accept tela-cad-aluno
 
                move spaces          to  wk-msn
 
+               if wk-opcao-cad-alu = "E"
+               or wk-opcao-cad-alu = "e" then
+                   perform excluir-aluno
+               else
+                   if wk-opcao-cad-alu = "A"
+                   or wk-opcao-cad-alu = "a" then
+      *>                recarrega os dados atuais do aluno e reexibe a tela,
+      *>                para que so o campo realmente corrigido seja alterado
+                       perform carregar-aluno-para-edicao
+
+                       if wk-msn = space then
+      *>                    protege o codigo carregado: o campo Cod fica
+      *>                    visivel na reexibicao mas o operador digitando
+      *>                    nele nao deve redirecionar a alteracao para
+      *>                    outro registro
+                           move wk-cod-cad-alu to wk-cod-cad-alu-sv
+
+                           display tela-cad-aluno
+                           accept tela-cad-aluno
+
+                           move wk-cod-cad-alu-sv to wk-cod-cad-alu
+
+                           perform alterar-aluno
+                       end-if
+                   else
+                       if wk-opcao-cad-alu = space
+                       and wk-cod-cad-alu = zero then
+                           perform incluir-aluno
+                       else
+                           move "Informe a opcao A ou E para o codigo digitado" to wk-msn
+                       end-if
+                   end-if
+               end-if
+            end-perform
+
+           .
+       cadastrar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  inclusao de um novo aluno
+      *>------------------------------------------------------------------------
+       incluir-aluno section.
+           move zero to ind-excl
+           perform validar-aluno
+
+           if wk-msn = space then
                perform buscar-prox-ind
 
                if ind <= 100 then
@@ -329,13 +777,436 @@
                    move wk-mae           to  mae(ind)
                    move wk-pai           to  pai(ind)
                    move wk-tel           to  telefone(ind)
+
+                   move ind                to wk-log-cod
+                   move "Inclusao de aluno" to wk-log-acao
+                   perform registrar-log
                else
-                   move "Quantidade limite de 100 alunos cadastrados"  to  wk-msn
+                   perform incluir-aluno-excedente
                end-if
-            end-perform
+           end-if
+           .
+       incluir-aluno-exit.
+           exit.
 
+      *>------------------------------------------------------------------------
+      *>  inclusao de um aluno na area de excedente (alem da vaga 100)
+      *>------------------------------------------------------------------------
+       incluir-aluno-excedente section.
+           perform buscar-prox-cod-ov
+
+           if wk-cod-ov-cheio = "S" then
+               move "Quantidade limite de 999 alunos cadastrados" to wk-msn
+           else
+               move wk-aluno        to  aluno-ov
+               move wk-endereco     to  endereco-ov
+               move wk-mae          to  mae-ov
+               move wk-pai          to  pai-ov
+               move wk-tel          to  telefone-ov
+               move 11              to  notas-ov(1)
+               move 11              to  notas-ov(2)
+               move 11              to  notas-ov(3)
+               move 11              to  notas-ov(4)
+
+               write alunos-ov-rec
+                   invalid key
+                       move "Erro ao gravar aluno na area de excedente" to wk-msn
+               end-write
+
+               if wk-msn = space then
+                   move cod-ov                          to wk-log-cod
+                   move "Inclusao de aluno (excedente)"  to wk-log-acao
+                   perform registrar-log
+               end-if
+           end-if
            .
-       cadastrar-aluno-exit.
+       incluir-aluno-excedente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  importacao em lote da turma a partir de um arquivo sequencial
+      *>------------------------------------------------------------------------
+       importar-turma section.
+           move zero  to total-importado
+           move zero  to total-rejeitado
+           move space to wk-msn
+
+           open input importa-file
+
+           if fs-importa <> "00" then
+               move "Arquivo de importacao nao encontrado" to wk-msn
+           else
+               read importa-file
+                   at end     move "S" to wk-fim-importa
+                   not at end move "N" to wk-fim-importa
+               end-read
+
+               perform until wk-fim-importa = "S"
+                   move aluno-imp     to wk-aluno
+                   move endereco-imp  to wk-endereco
+                   move mae-imp       to wk-mae
+                   move pai-imp       to wk-pai
+                   move telefone-imp  to wk-tel
+
+                   perform incluir-aluno
+
+                   if wk-msn = space then
+                       add 1 to total-importado
+                   else
+      *>                    registra no log de auditoria qual linha foi
+      *>                    rejeitada e o motivo, ja que o contador final
+      *>                    nao guarda isso sozinho
+                       add 1       to total-rejeitado
+                       move zero   to wk-log-cod
+                       move space  to wk-log-acao
+                       string "Importacao rejeitada: "
+                              function trim(wk-aluno) delimited by size
+                              " - "    delimited by size
+                              function trim(wk-msn)   delimited by size
+                              into wk-log-acao
+                       end-string
+                       perform registrar-log
+                   end-if
+
+                   read importa-file
+                       at end     move "S" to wk-fim-importa
+                       not at end move "N" to wk-fim-importa
+                   end-read
+               end-perform
+
+               close importa-file
+
+               move space            to wk-msn
+               move total-importado  to importa-cont-ed
+               move total-rejeitado  to rejeita-cont-ed
+               string "Importados: "  delimited by size
+                      importa-cont-ed delimited by size
+                      "  Rejeitados: " delimited by size
+                      rejeita-cont-ed delimited by size
+                      into wk-msn
+           end-if
+
+           move space to wk-sair
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+               display tela-importa
+               accept tela-importa
+           end-perform
+           .
+       importar-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  valida nome em branco e nome duplicado na tabela de alunos
+      *>------------------------------------------------------------------------
+       validar-aluno section.
+           move space to wk-msn
+
+           if wk-aluno = space then
+               move "Nome do aluno nao pode ser vazio!" to wk-msn
+           else
+               move "N" to duplicado
+               perform varying ind3 from 1 by 1 until ind3 > 100
+                   if ind3 <> ind-excl
+                   and aluno(ind3) = wk-aluno then
+                       move "S" to duplicado
+                   end-if
+               end-perform
+
+               if duplicado = "N" then
+                   perform verificar-duplicado-excedente
+               end-if
+
+               if duplicado = "S" then
+                   move "Aluno ja cadastrado!" to wk-msn
+               end-if
+           end-if
+           .
+       validar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  verifica se ja existe aluno com o mesmo nome na area de excedente
+      *>------------------------------------------------------------------------
+       verificar-duplicado-excedente section.
+           move zero to cod-ov
+           start alunos-ov-file key is not less than cod-ov
+               invalid key
+                   move "10" to fs-alunos-ov
+               not invalid key
+                   move "00" to fs-alunos-ov
+           end-start
+
+           perform until fs-alunos-ov = "10"
+               read alunos-ov-file next record
+                   at end
+                       move "10" to fs-alunos-ov
+                   not at end
+                       if cod-ov <> ind-excl
+                       and aluno-ov = wk-aluno then
+                           move "S" to duplicado
+                       end-if
+               end-read
+           end-perform
+           .
+       verificar-duplicado-excedente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  carrega os dados atuais do aluno em wk-alunos, para reexibicao na
+      *>  tela antes da alteracao (so o campo digitado de novo deve mudar)
+      *>------------------------------------------------------------------------
+       carregar-aluno-para-edicao section.
+           move space to wk-msn
+
+           if wk-cod-cad-alu = zero then
+               move "Informe o codigo do aluno para alterar" to wk-msn
+           else
+               if wk-cod-cad-alu > 999 then
+                   move "Cod fora do intervalo valido (1 - 999)" to wk-msn
+               else
+                   if wk-cod-cad-alu <= 100 then
+                       move wk-cod-cad-alu to ind
+                       if aluno(ind) <> space then
+                           move aluno(ind)      to wk-aluno
+                           move endereco(ind)   to wk-endereco
+                           move mae(ind)        to wk-mae
+                           move pai(ind)        to wk-pai
+                           move telefone(ind)   to wk-tel
+                       else
+                           move "Aluno nao cadastrado!" to wk-msn
+                       end-if
+                   else
+                       move wk-cod-cad-alu to cod-ov
+                       read alunos-ov-file record
+                           invalid key
+                               move "Aluno nao cadastrado!" to wk-msn
+                           not invalid key
+                               move aluno-ov      to wk-aluno
+                               move endereco-ov   to wk-endereco
+                               move mae-ov        to wk-mae
+                               move pai-ov        to wk-pai
+                               move telefone-ov   to wk-tel
+                       end-read
+                   end-if
+               end-if
+           end-if
+           .
+       carregar-aluno-para-edicao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  alteracao dos dados de um aluno ja cadastrado
+      *>------------------------------------------------------------------------
+       alterar-aluno section.
+           if wk-cod-cad-alu > 0
+           and wk-cod-cad-alu <= 999 then
+               if wk-cod-cad-alu <= 100 then
+                   move wk-cod-cad-alu   to  ind
+                   if aluno(ind) <> space then
+                       move ind              to  ind-excl
+                       perform validar-aluno
+
+                       if wk-msn = space then
+                           move 1      to wk-log-ptr
+                           move space  to wk-log-acao
+                           move "N"    to wk-campo-alterado
+                           string "Alteracao de aluno -" delimited by size
+                               into wk-log-acao with pointer wk-log-ptr
+
+                           if wk-aluno <> aluno(ind)
+                               move "S" to wk-campo-alterado
+                               string " aluno"    delimited by size
+                                   into wk-log-acao with pointer wk-log-ptr
+                           end-if
+                           if wk-endereco <> endereco(ind)
+                               move "S" to wk-campo-alterado
+                               string " endereco" delimited by size
+                                   into wk-log-acao with pointer wk-log-ptr
+                           end-if
+                           if wk-mae <> mae(ind)
+                               move "S" to wk-campo-alterado
+                               string " mae"      delimited by size
+                                   into wk-log-acao with pointer wk-log-ptr
+                           end-if
+                           if wk-pai <> pai(ind)
+                               move "S" to wk-campo-alterado
+                               string " pai"      delimited by size
+                                   into wk-log-acao with pointer wk-log-ptr
+                           end-if
+                           if wk-tel <> telefone(ind)
+                               move "S" to wk-campo-alterado
+                               string " telefone" delimited by size
+                                   into wk-log-acao with pointer wk-log-ptr
+                           end-if
+
+      *>                    nenhum campo mudou: nao grava nem registra
+      *>                    log, para nao deixar no AUDITLOG.DAT uma
+      *>                    linha de alteracao sem nenhum campo alterado
+                           if wk-campo-alterado = "S" then
+                               move wk-aluno         to  aluno(ind)
+                               move wk-endereco      to  endereco(ind)
+                               move wk-mae           to  mae(ind)
+                               move wk-pai           to  pai(ind)
+                               move wk-tel           to  telefone(ind)
+
+                               move ind       to wk-log-cod
+                               perform registrar-log
+                           end-if
+                       end-if
+                   else
+                       move "Aluno nao cadastrado!"  to  wk-msn
+                   end-if
+               else
+                   perform alterar-aluno-excedente
+               end-if
+           else
+               move "Cod fora do intervalo valido (1 - 999)" to wk-msn
+           end-if
+           .
+       alterar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  alteracao de um aluno da area de excedente (cod 101-999)
+      *>------------------------------------------------------------------------
+       alterar-aluno-excedente section.
+           move wk-cod-cad-alu to cod-ov
+           read alunos-ov-file record
+               invalid key
+                   move "N" to achou-ov
+               not invalid key
+                   move "S" to achou-ov
+           end-read
+
+           if achou-ov = "S" then
+               move wk-cod-cad-alu to ind-excl
+               perform validar-aluno
+
+               if wk-msn = space then
+                   move 1      to wk-log-ptr
+                   move space  to wk-log-acao
+                   move "N"    to wk-campo-alterado
+                   string "Alteracao de aluno (excedente) -" delimited by size
+                       into wk-log-acao with pointer wk-log-ptr
+
+                   if wk-aluno <> aluno-ov
+                       move "S" to wk-campo-alterado
+                       string " aluno"    delimited by size
+                           into wk-log-acao with pointer wk-log-ptr
+                   end-if
+                   if wk-endereco <> endereco-ov
+                       move "S" to wk-campo-alterado
+                       string " endereco" delimited by size
+                           into wk-log-acao with pointer wk-log-ptr
+                   end-if
+                   if wk-mae <> mae-ov
+                       move "S" to wk-campo-alterado
+                       string " mae"      delimited by size
+                           into wk-log-acao with pointer wk-log-ptr
+                   end-if
+                   if wk-pai <> pai-ov
+                       move "S" to wk-campo-alterado
+                       string " pai"      delimited by size
+                           into wk-log-acao with pointer wk-log-ptr
+                   end-if
+                   if wk-tel <> telefone-ov
+                       move "S" to wk-campo-alterado
+                       string " telefone" delimited by size
+                           into wk-log-acao with pointer wk-log-ptr
+                   end-if
+
+      *>                nenhum campo mudou: nao regrava nem registra
+      *>                log, mesmo motivo do alterar-aluno
+                   if wk-campo-alterado = "S" then
+                       move wk-cod-cad-alu to cod-ov
+                       move wk-aluno       to aluno-ov
+                       move wk-endereco    to endereco-ov
+                       move wk-mae         to mae-ov
+                       move wk-pai         to pai-ov
+                       move wk-tel         to telefone-ov
+
+                       rewrite alunos-ov-rec
+                           invalid key
+                               move "Erro ao gravar aluno na area de excedente" to wk-msn
+                       end-rewrite
+
+                       if wk-msn = space then
+                           move cod-ov to wk-log-cod
+                           perform registrar-log
+                       end-if
+                   end-if
+               end-if
+           else
+               move "Aluno nao cadastrado!"  to  wk-msn
+           end-if
+           .
+       alterar-aluno-excedente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  exclusao de um aluno ja cadastrado
+      *>------------------------------------------------------------------------
+       excluir-aluno section.
+           if wk-cod-cad-alu > 0
+           and wk-cod-cad-alu <= 999 then
+               if wk-cod-cad-alu <= 100 then
+                   move wk-cod-cad-alu   to  ind
+                   if aluno(ind) <> space then
+                       move spaces   to  aluno(ind)
+                       move spaces   to  endereco(ind)
+                       move spaces   to  mae(ind)
+                       move spaces   to  pai(ind)
+                       move spaces   to  telefone(ind)
+                       move 11       to  nota(ind 1)
+                       move 11       to  nota(ind 2)
+                       move 11       to  nota(ind 3)
+                       move 11       to  nota(ind 4)
+
+                       move ind               to wk-log-cod
+                       move "Exclusao de aluno" to wk-log-acao
+                       perform registrar-log
+                   else
+                       move "Aluno nao cadastrado!"  to  wk-msn
+                   end-if
+               else
+                   perform excluir-aluno-excedente
+               end-if
+           else
+               move "Cod fora do intervalo valido (1 - 999)" to wk-msn
+           end-if
+           .
+       excluir-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  exclusao de um aluno da area de excedente (cod 101-999)
+      *>------------------------------------------------------------------------
+       excluir-aluno-excedente section.
+           move wk-cod-cad-alu to cod-ov
+           read alunos-ov-file record
+               invalid key
+                   move "N" to achou-ov
+               not invalid key
+                   move "S" to achou-ov
+           end-read
+
+           if achou-ov = "S" then
+               delete alunos-ov-file record
+                   invalid key
+                       move "Erro ao excluir aluno da area de excedente" to wk-msn
+               end-delete
+
+               if wk-msn = space then
+                   move cod-ov to wk-log-cod
+                   move "Exclusao de aluno (excedente)" to wk-log-acao
+                   perform registrar-log
+               end-if
+           else
+               move "Aluno nao cadastrado!"  to  wk-msn
+           end-if
+           .
+       excluir-aluno-excedente-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -349,6 +1220,7 @@
 
                move zero   to  nota_aux
                move zero   to  ind
+               move zero   to  wk-bimestre
 
                display tela-cad-notas
                accept tela-cad-notas
@@ -359,18 +1231,35 @@
                and ind <= 100 then
                    if aluno(ind) <> space then
 
-                       if  nota_aux >= 0
-                       and nota_aux <= 10 then
-                           perform buscar-prox-ind-nota
-                           move nota_aux  to nota(ind ind1)
+                       if  wk-bimestre >= 1
+                       and wk-bimestre <= 4 then
+                           if  nota_aux >= 0
+                           and nota_aux <= 10 then
+                               move nota_aux  to nota(ind wk-bimestre)
+
+                               move ind      to wk-log-cod
+                               move space    to wk-log-acao
+                               string "Lancamento de nota - bimestre " delimited by size
+                                      wk-bimestre                      delimited by size
+                                      into wk-log-acao
+                               end-string
+                               perform registrar-log
+                           else
+                               move  "Nota Invalida!"     to wk-msn
+                           end-if
                        else
-                           move  "Nota Invalida!"     to wk-msn
+                           move  "Bimestre invalido (1 - 4)!" to wk-msn
                        end-if
                    else
                        move  "Aluno nao cadastrado!"  to wk-msn
                    end-if
                else
-                   move "Cod fora do intervalo valido (1 - 100)" to wk-msn
+                   if ind > 100
+                   and ind <= 999 then
+                       perform cadastrar-nota-excedente
+                   else
+                       move "Cod fora do intervalo valido (1 - 999)" to wk-msn
+                   end-if
                end-if
            end-perform
 
@@ -378,85 +1267,451 @@
        cadastrar-notas-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  lancamento de nota de um aluno da area de excedente
+      *>------------------------------------------------------------------------
+       cadastrar-nota-excedente section.
+           move ind to cod-ov
+           read alunos-ov-file record
+               invalid key
+                   move "N" to achou-ov
+               not invalid key
+                   move "S" to achou-ov
+           end-read
+
+           if achou-ov = "S" then
+               if  wk-bimestre >= 1
+               and wk-bimestre <= 4 then
+                   if  nota_aux >= 0
+                   and nota_aux <= 10 then
+                       move nota_aux  to  notas-ov(wk-bimestre)
+                       rewrite alunos-ov-rec
+                           invalid key
+                               move "Erro ao gravar nota do aluno" to wk-msn
+                       end-rewrite
+
+                       if wk-msn = space then
+                           move cod-ov   to wk-log-cod
+                           move space    to wk-log-acao
+                           string "Lancamento de nota (excedente) - bimestre " delimited by size
+                                  wk-bimestre                                  delimited by size
+                                  into wk-log-acao
+                           end-string
+                           perform registrar-log
+                       end-if
+                   else
+                       move  "Nota Invalida!"     to wk-msn
+                   end-if
+               else
+                   move  "Bimestre invalido (1 - 4)!" to wk-msn
+               end-if
+           else
+               move  "Aluno nao cadastrado!"  to wk-msn
+           end-if
+           .
+       cadastrar-nota-excedente-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  consultar cadastro
       *>------------------------------------------------------------------------
        consultar-cadastro section.
 
-           move zero to ind2
+           move zero   to ind2
+           move spaces to wk-filtro
+           move space  to wk-modo-reprov
+           move spaces to wk-filtro-ant
+           move space  to wk-modo-reprov-ant
+
            perform until wk-sair = "V"
                       or wk-sair = "v"
 
-               perform varying ind from 1 by 1 until ind > 15
-                                               or (ind2 + ind) > 100
-                                               or aluno(ind2 + ind) = space
+               move zero to ind
+               compute ind3 = ind2 + 1
+               perform varying ind3 from ind3 by 1 until ind3 > 999
+                                                        or ind > 15
+
+                   perform carregar-aluno-comum
+
+                   if existe-tmp = "S" then
+                       move "S" to combina-filtro
+
+                       if wk-filtro <> space then
+                           compute wk-filtro-len =
+                               function length(function trim(wk-filtro))
+                           if wk-filtro-len = 0 then
+                               move "N" to combina-filtro
+                           else
+      *>                        varre aluno-tmp procurando o filtro em
+      *>                        qualquer posicao, nao so no inicio do nome
+                               move "N" to wk-filtro-achou
+                               compute wk-filtro-max-pos =
+                                   26 - wk-filtro-len
+                               perform varying wk-filtro-pos from 1 by 1
+                                       until wk-filtro-pos > wk-filtro-max-pos
+                                          or wk-filtro-achou = "S"
+                                   if aluno-tmp(wk-filtro-pos:wk-filtro-len)
+                                          = wk-filtro(1:wk-filtro-len) then
+                                       move "S" to wk-filtro-achou
+                                   end-if
+                               end-perform
+                               if wk-filtro-achou = "N" then
+                                   move "N" to combina-filtro
+                               end-if
+                           end-if
+                       end-if
 
+                       if combina-filtro = "S" then
+                           perform calcular-media
 
-                   compute  cod-rel(ind) =  ind + ind2
+                           if  (wk-modo-reprov = "S" or wk-modo-reprov = "s")
+                           and  media-calc >= 6 then
+                               move "N" to combina-filtro
+                           end-if
+                       end-if
 
-                   move  aluno(ind + ind2)         to  aluno-rel(ind)
-                   move  endereco(ind + ind2)      to  endereco-rel(ind)
-                   move  mae(ind + ind2)           to  mae-rel(ind)
-                   move  pai(ind + ind2)           to  pai-rel(ind)
-                   move  telefone(ind + ind2)      to  tel-rel(ind)
+                       if combina-filtro = "S" then
+                           add  1                           to  ind
+                           if ind > 15 then
+                               exit perform
+                           end-if
+                           compute cod-rel(ind)            =   ind3
+                           move  aluno-tmp                   to  aluno-rel(ind)
+                           move  endereco-tmp                to  endereco-rel(ind)
+                           move  mae-tmp                      to  mae-rel(ind)
+                           move  pai-tmp                      to  pai-rel(ind)
+                           move  tel-tmp                      to  tel-rel(ind)
+                           move  media-calc                   to  media-rel(ind)
+                       end-if
+                   end-if
 
+                   move ind3 to ind2
+               end-perform
 
-      *>          metodo 1 para calcular a media
-                   move 0 to qtd_notas
-                   move zero to soma_nota
-                   if   nota((ind + ind2) 4) >= 0
-                   and  nota((ind + ind2) 4) <= 10 then
-                       compute soma_nota = soma_nota + nota((ind + ind2) 4)
-                       add 1 to qtd_notas
-                   end-if
+               if ind < 15 then
+                   compute ind3 = ind + 1
+                   perform varying ind3 from ind3 by 1 until ind3 > 15
+                       move zero   to  cod-rel(ind3)
+                       move spaces to  aluno-rel(ind3)
+                       move spaces to  endereco-rel(ind3)
+                       move spaces to  mae-rel(ind3)
+                       move spaces to  pai-rel(ind3)
+                       move spaces to  tel-rel(ind3)
+                       move zero   to  media-rel(ind3)
+                   end-perform
+               end-if
 
-                   if   nota((ind + ind2) 3) >= 0
-                   and  nota((ind + ind2) 3) <= 10 then
-                       compute soma_nota = soma_nota + nota((ind + ind2) 3)
-                       add 1 to qtd_notas
-                   end-if
+               display tela-consulta-cad
+               accept tela-consulta-cad
 
-                   if   nota((ind + ind2) 2) >= 0
-                   and  nota((ind + ind2) 2) <= 10 then
-                       compute soma_nota = soma_nota + nota((ind + ind2) 2)
-                       add 1 to qtd_notas
-                   end-if
+               if wk-filtro      <> wk-filtro-ant
+               or wk-modo-reprov <> wk-modo-reprov-ant then
+                   move zero to ind2
+               end-if
+               move wk-filtro      to wk-filtro-ant
+               move wk-modo-reprov to wk-modo-reprov-ant
+           end-perform
 
-                   if   nota((ind + ind2) 1) >= 0
-                   and  nota((ind + ind2) 1) <= 10 then
-                       compute soma_nota = soma_nota + nota((ind + ind2) 1)
-                       add 1 to qtd_notas
-                   end-if
 
+           .
+       consultar-cadastro-exit.
+           exit.
 
-                   if qtd_notas <> 0  then    *> previnindo divisão por zero...
-                       compute media-rel(ind) =  soma_nota / qtd_notas
-                   else
-                       move zero      to  media-rel(ind)
-                   end-if
+      *>------------------------------------------------------------------------
+      *>  calcula a media ponderada do aluno cujas notas estao em notas-tmp
+      *>------------------------------------------------------------------------
+       calcular-media section.
+      *>    media ponderada pelo peso de cada bimestre (peso-bim)
+      *>    as notas do aluno devem estar carregadas em notas-tmp
+           move 0 to soma-peso
+           move zero to soma_nota
+           if   nota-tmp(4) >= 0
+           and  nota-tmp(4) <= 10 then
+               compute soma_nota = soma_nota + (nota-tmp(4) * peso-bim(4))
+               add peso-bim(4) to soma-peso
+           end-if
+
+           if   nota-tmp(3) >= 0
+           and  nota-tmp(3) <= 10 then
+               compute soma_nota = soma_nota + (nota-tmp(3) * peso-bim(3))
+               add peso-bim(3) to soma-peso
+           end-if
+
+           if   nota-tmp(2) >= 0
+           and  nota-tmp(2) <= 10 then
+               compute soma_nota = soma_nota + (nota-tmp(2) * peso-bim(2))
+               add peso-bim(2) to soma-peso
+           end-if
+
+           if   nota-tmp(1) >= 0
+           and  nota-tmp(1) <= 10 then
+               compute soma_nota = soma_nota + (nota-tmp(1) * peso-bim(1))
+               add peso-bim(1) to soma-peso
+           end-if
+
+           if soma-peso <> 0  then    *> previnindo divisão por zero...
+               compute media-calc =  soma_nota / soma-peso
+           else
+               move zero      to  media-calc
+           end-if
+           .
+       calcular-media-exit.
+           exit.
 
+      *>------------------------------------------------------------------------
+      *>  carrega os dados do aluno de codigo ind3, esteja ele na tabela
+      *>  principal (1-100) ou na area de excedente (101-999)
+      *>------------------------------------------------------------------------
+       carregar-aluno-comum section.
+           if ind3 <= 100 then
+               if aluno(ind3) <> space then
+                   move "S"                to  existe-tmp
+                   move aluno(ind3)        to  aluno-tmp
+                   move endereco(ind3)     to  endereco-tmp
+                   move mae(ind3)          to  mae-tmp
+                   move pai(ind3)          to  pai-tmp
+                   move telefone(ind3)     to  tel-tmp
+                   move nota(ind3 1)       to  nota-tmp(1)
+                   move nota(ind3 2)       to  nota-tmp(2)
+                   move nota(ind3 3)       to  nota-tmp(3)
+                   move nota(ind3 4)       to  nota-tmp(4)
+               else
+                   move "N"                to  existe-tmp
+               end-if
+           else
+               move ind3 to cod-ov
+               read alunos-ov-file record
+                   invalid key
+                       move "N"             to  existe-tmp
+                   not invalid key
+                       move "S"             to  existe-tmp
+                       move aluno-ov        to  aluno-tmp
+                       move endereco-ov     to  endereco-tmp
+                       move mae-ov          to  mae-tmp
+                       move pai-ov          to  pai-tmp
+                       move telefone-ov     to  tel-tmp
+                       move notas-ov(1)     to  nota-tmp(1)
+                       move notas-ov(2)     to  nota-tmp(2)
+                       move notas-ov(3)     to  nota-tmp(3)
+                       move notas-ov(4)     to  nota-tmp(4)
+               end-read
+           end-if
+           .
+       carregar-aluno-comum-exit.
+           exit.
 
-      *> ----          calculo da media do aluno método 2
-      *>            move zero to soma_nota
-      *>            perform varying ind-nota from 1 by 1 until ind-nota > 4
-      *>                                 or nota((ind + ind2) ind-nota) = 11
-      *>
-      *>                compute soma_nota = soma_nota + nota((ind + ind2) ind-nota)
-      *>
-      *>            end-perform
-      *>
-      *>            compute media-rel(ind) = soma_nota / (ind-nota - 1)
-      *>
+      *>------------------------------------------------------------------------
+      *>  relatorio geral de notas da turma
+      *>------------------------------------------------------------------------
+       gerar-relatorio section.
+           open output relatorio-file
+
+           if fs-relatorio <> "00" then
+               move "Erro ao abrir RELNOTAS.DAT" to wk-msn
+           else
+               move zero to rel-soma-media
+               move zero to rel-qtd-alunos
+               move zero to rel-qtd-aprov
+               move zero to rel-qtd-reprov
+
+               move "RELATORIO GERAL DE NOTAS"                to  relatorio-linha
+               write relatorio-linha
+
+               move spaces                                     to  relatorio-linha
+               write relatorio-linha
+
+               string "Cod  Aluno                    "
+                      "Endereco                           "
+                      "Mae                       "
+                      "Pai                       "
+                      "Telefone        Media"
+                      delimited by size into relatorio-linha
+               write relatorio-linha
+
+               perform varying ind3 from 1 by 1 until ind3 > 999
+                   perform carregar-aluno-comum
+                   if existe-tmp = "S" then
+                       perform calcular-media
+                       move media-calc to  rel-media-ed
+
+                       string
+                           ind3              delimited by size
+                           "  "              delimited by size
+                           aluno-tmp         delimited by size
+                           " "               delimited by size
+                           endereco-tmp      delimited by size
+                           " "               delimited by size
+                           mae-tmp           delimited by size
+                           " "               delimited by size
+                           pai-tmp           delimited by size
+                           " "               delimited by size
+                           tel-tmp           delimited by size
+                           " "               delimited by size
+                           rel-media-ed      delimited by size
+                           into relatorio-linha
+                       end-string
+                       write relatorio-linha
+
+                       add 1             to  rel-qtd-alunos
+                       add media-calc    to  rel-soma-media
+                       if media-calc >= 6
+                           add 1 to rel-qtd-aprov
+                       else
+                           add 1 to rel-qtd-reprov
+                       end-if
+                   end-if
                end-perform
 
-               add  15      to     ind2
-               display tela-consulta-cad
-               accept tela-consulta-cad
+               if rel-qtd-alunos <> 0 then
+                   compute rel-media-turma = rel-soma-media / rel-qtd-alunos
+               else
+                   move zero to rel-media-turma
+               end-if
+
+               move spaces                                     to  relatorio-linha
+               write relatorio-linha
+
+               move rel-media-turma                            to  rel-media-ed
+               string "Media da turma.........: "  delimited by size
+                      rel-media-ed                  delimited by size
+                      into relatorio-linha
+               end-string
+               write relatorio-linha
+
+               move rel-qtd-aprov                              to  rel-cont-ed
+               string "Aprovados (media >= 6).: "  delimited by size
+                      rel-cont-ed                   delimited by size
+                      into relatorio-linha
+               end-string
+               write relatorio-linha
+
+               move rel-qtd-reprov                             to  rel-cont-ed
+               string "Reprovados (media <  6): "  delimited by size
+                      rel-cont-ed                   delimited by size
+                      into relatorio-linha
+               end-string
+               write relatorio-linha
+
+               close relatorio-file
+
+               move "Relatorio gravado em RELNOTAS.DAT" to wk-msn
+           end-if
+
+           move space to wk-sair
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+               display tela-relatorio
+               accept tela-relatorio
            end-perform
+           .
+       gerar-relatorio-exit.
+           exit.
 
+      *>------------------------------------------------------------------------
+      *>  ranking da turma, ordenado por media decrescente (empate por nome)
+      *>------------------------------------------------------------------------
+       gerar-ranking section.
+           move zero  to wk-ranking-n
+           move space to wk-sair
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+               display tela-ranking-n
+               accept tela-ranking-n
+           end-perform
+
+           move zero to rank-qtd
+
+           perform varying ind3 from 1 by 1 until ind3 > 999
+               perform carregar-aluno-comum
+               if existe-tmp = "S" then
+                   perform calcular-media
+
+                   add 1                       to  rank-qtd
+                   move ind3                   to  rank-cod(rank-qtd)
+                   move aluno-tmp               to  rank-nome(rank-qtd)
+                   move media-calc             to  rank-media(rank-qtd)
+               end-if
+           end-perform
+
+      *>    ordenacao por bolha: media decrescente, nome crescente no empate
+           perform varying rank-i from 1 by 1 until rank-i >= rank-qtd
+               compute rank-lim = rank-qtd - rank-i
+
+               perform varying rank-j from 1 by 1 until rank-j > rank-lim
+                   if  rank-media(rank-j) < rank-media(rank-j + 1)
+                   or (rank-media(rank-j) = rank-media(rank-j + 1)
+                   and rank-nome(rank-j)  > rank-nome(rank-j + 1))
+
+                       move rank-cod(rank-j)     to  rank-cod-tmp
+                       move rank-nome(rank-j)    to  rank-nome-tmp
+                       move rank-media(rank-j)   to  rank-media-tmp
+
+                       move rank-cod(rank-j + 1)   to  rank-cod(rank-j)
+                       move rank-nome(rank-j + 1)  to  rank-nome(rank-j)
+                       move rank-media(rank-j + 1) to  rank-media(rank-j)
+
+                       move rank-cod-tmp    to  rank-cod(rank-j + 1)
+                       move rank-nome-tmp   to  rank-nome(rank-j + 1)
+                       move rank-media-tmp  to  rank-media(rank-j + 1)
+                   end-if
+               end-perform
+           end-perform
+
+      *>    0 (turma toda) ou um N maior que o total apurado imprime tudo;
+      *>    caso contrario o relatorio fica limitado ao top N pedido
+           if wk-ranking-n = zero
+           or wk-ranking-n > rank-qtd then
+               move rank-qtd to rank-limite
+           else
+               move wk-ranking-n to rank-limite
+           end-if
+
+           open output ranking-file
+
+           if fs-ranking <> "00" then
+               move "Erro ao abrir RANKING.DAT" to wk-msn
+           else
+               move "RANKING DA TURMA"                        to  ranking-linha
+               write ranking-linha
+
+               move spaces                                     to  ranking-linha
+               write ranking-linha
+
+               string "Pos  Cod  Aluno                      Media" delimited by size
+                      into ranking-linha
+               write ranking-linha
+
+               perform varying rank-i from 1 by 1 until rank-i > rank-limite
+                   move rank-i              to  rank-pos-ed
+                   move rank-cod(rank-i)    to  rank-cod-ed
+                   move rank-media(rank-i)  to  rank-media-ed
+
+                   string
+                       rank-pos-ed          delimited by size
+                       "  "                 delimited by size
+                       rank-cod-ed          delimited by size
+                       "  "                 delimited by size
+                       rank-nome(rank-i)    delimited by size
+                       " "                  delimited by size
+                       rank-media-ed        delimited by size
+                       into ranking-linha
+                   end-string
+                   write ranking-linha
+               end-perform
 
+               close ranking-file
+
+               move "Ranking gravado em RANKING.DAT" to wk-msn
+           end-if
+
+           move space to wk-sair
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+               display tela-ranking
+               accept tela-ranking
+           end-perform
            .
-       consultar-cadastro-exit.
+       gerar-ranking-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -472,23 +1727,90 @@
            exit.
 
       *>------------------------------------------------------------------------
-      *>  buscar proximo indice da nota
+      *>  grava uma linha na trilha de auditoria (operador/data/cod/acao)
+      *>  chamador deve preencher wk-log-cod e wk-log-acao antes do perform
       *>------------------------------------------------------------------------
-       buscar-prox-ind-nota section.
-           perform varying ind1 from 1 by 1 until ind1 > 4
-                                              or nota(ind ind1)=11
-               continue
-           end-perform
+       registrar-log section.
+           move function current-date to wk-log-data-hora
+
+           open extend log-file
+           if fs-log = "35" then
+      *>        arquivo de log ainda nao existe, cria
+               open output log-file
+           end-if
+
+           if fs-log <> "00" then
+               move "Acao registrada, mas falha ao gravar no log de auditoria"
+                   to wk-msn
+           else
+               move space to log-linha
+               string wk-operador            delimited by size
+                      " "                    delimited by size
+                      wk-log-data-hora(1:8)   delimited by size
+                      " "                    delimited by size
+                      wk-log-data-hora(9:6)   delimited by size
+                      " cod="                 delimited by size
+                      wk-log-cod              delimited by size
+                      " "                    delimited by size
+                      wk-log-acao             delimited by size
+                      into log-linha
+               end-string
+
+               write log-linha
+
+               close log-file
+           end-if
            .
-       buscar-prox-ind-nota-exit.
+       registrar-log-exit.
            exit.
 
+
       *>------------------------------------------------------------------------
       *>  Finalização
       *>------------------------------------------------------------------------
        finaliza section.
+           perform salvar-alunos
+           close alunos-ov-file
+
+           if wk-msn <> space then
+               display tela-aviso
+               accept tela-aviso
+           end-if
+
            Stop run
            .
        finaliza-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  grava a tabela de alunos no arquivo mestre
+      *>------------------------------------------------------------------------
+       salvar-alunos section.
+           move space to wk-msn
+           open output alunos-file
+
+           if fs-alunos <> "00" then
+               move "Erro ao gravar ALUNOS.DAT - alteracoes perdidas" to wk-msn
+           else
+               perform varying ind from 1 by 1 until ind > 100
+                   move aluno(ind)          to  aluno-arq
+                   move endereco(ind)       to  endereco-arq
+                   move mae(ind)            to  mae-arq
+                   move pai(ind)            to  pai-arq
+                   move telefone(ind)       to  telefone-arq
+                   move nota(ind 1)         to  notas-arq(1)
+                   move nota(ind 2)         to  notas-arq(2)
+                   move nota(ind 3)         to  notas-arq(3)
+                   move nota(ind 4)         to  notas-arq(4)
+                   write alunos-rec
+                   if fs-alunos <> "00" then
+                       move "Erro ao gravar ALUNOS.DAT - alteracoes perdidas" to wk-msn
+                   end-if
+               end-perform
+
+               close alunos-file
+           end-if
+           .
+       salvar-alunos-exit.
+           exit.
+
